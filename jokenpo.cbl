@@ -1,48 +1,710 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. JOKENPO.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 RAND-NUM PIC 9(2).
-           01 PLAYER PIC A(10).
-           01 PC PIC A(10).
-           01 ROCK PIC A(8) VALUE "Pedra".
-           01 SISSORS PIC A(8) VALUE "Tesoura".
-           01 PAPPER PIC A(8) VALUE "Papel".
-           01 BLAH PIC 99.
-           01 CHOICE-INDEX PIC 9.
-           01 CHOICES.
-               05 CHOICE PIC A(8) OCCURS 3 TIMES.
-           01 CURRENT-TIME.
-                  05 T-MS PIC 999.
-           01 RESULTADO PIC A(20) VALUE "Perdeu pra o Cobol ".
-           
-       PROCEDURE DIVISION.
-           MOVE ROCK TO CHOICE(1).
-           MOVE SISSORS TO CHOICE(2).
-           MOVE PAPPER TO CHOICE(3).
-           DISPLAY "Pedra, papel ou tesoura?".
-           ACCEPT PLAYER.
-           
-           COMPUTE RAND-NUM = FUNCTION RANDOM (T-MS) * 100.
-           DIVIDE RAND-NUM BY 3 GIVING BLAH REMAINDER CHOICE-INDEX.
-           MOVE CHOICE(CHOICE-INDEX + 1) TO PC.
-           
-           IF PLAYER = PC
-               MOVE "Empate!" TO RESULTADO
-           END-IF.
-           
-           IF PLAYER = "Pedra" AND PC = "Tesoura"
-               MOVE "Ganhou \o/" TO RESULTADO
-           END-IF.
-           
-           IF PLAYER = "Tesoura" AND PC = "Papel"
-               MOVE "Ganhou \o/" TO RESULTADO
-           END-IF.
-           
-           IF PLAYER = "Papel" AND PC = "Pedra"
-               MOVE "Ganhou \o/" TO RESULTADO
-           END-IF.
-           
-           DISPLAY RESULTADO.
-       STOP RUN.
-       
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    JOKENPO.
+000030 AUTHOR.        R. ALMEIDA.
+000040 INSTALLATION.  SALAO DE JOGOS - TI.
+000050 DATE-WRITTEN.  2024-02-10.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080*  MODIFICATION HISTORY                                    *
+000090*----------------------------------------------------------*
+000100*  2024-02-10  RA   ORIGINAL VERSION - SINGLE ROUND VS PC.  *
+000110*  2026-08-09  RA   ADD TRANSACTION LOG (JOKENPO-LOG).      *
+000120*  2026-08-09  RA   REWORK INTO BEST-OF-N TOURNAMENT MODE,  *
+000130*                   NUMBERED-PARAGRAPH STRUCTURE.           *
+000140*  2026-08-09  RA   VALIDATE PLAYER MOVE AGAINST CHOICE     *
+000150*                   TABLE (RE-PROMPT ON BAD INPUT).         *
+000160*  2026-08-09  RA   ADD SELECTABLE LIZARD-SPOCK MODE WITH   *
+000170*                   TABLE-DRIVEN WIN MATRIX.                *
+000180*  2026-08-09  RA   ADD TWO-HUMAN-PLAYER (PVP) MODE.         *
+000190*  2026-08-09  RA   ADD SESSION COUNTERS AND END-OF-DAY      *
+000200*                   SUMMARY REPORT (JOKENPO-RPT).            *
+000210*  2026-08-09  RA   REPLACE FLAT RESULTADO FIELD WITH THE    *
+000220*                   JOKRESLT STRUCTURED RESULT RECORD.       *
+000230*  2026-08-09  RA   SUPPORT A JOKENPO_SEED ENVIRONMENT       *
+000240*                   OVERRIDE FOR THE RNG, LOGGED PER ROUND.  *
+000250*  2026-08-09  RA   ADD PLAYER MASTER FILE (ID, NAME, WINS,  *
+000260*                   LOSSES, TIES) AND A RANKING REPORT.      *
+000270*  2026-08-09  RA   FIX JOKENPO_SEED PARSING, AUTO-CREATE     *
+000280*                   PLAYERMS ON FIRST RUN, AND MAKE THE PVP   *
+000290*                   AND LIZARD-SPOCK TEXT MODE-AWARE.         *
+000300*----------------------------------------------------------*
+000310 ENVIRONMENT DIVISION.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT JOKENPO-LOG ASSIGN TO "JOKENPO.LOG"
+000350     ORGANIZATION IS LINE SEQUENTIAL
+000360     FILE STATUS IS WS-JOKENPO-LOG-STATUS.
+000370     SELECT JOKENPO-RPT ASSIGN TO "JOKENPO.RPT"
+000380     ORGANIZATION IS LINE SEQUENTIAL.
+000390     SELECT PLAYER-MASTER ASSIGN TO "PLAYERMS"
+000400     ORGANIZATION IS INDEXED
+000410     ACCESS MODE IS DYNAMIC
+000420     RECORD KEY IS PM-PLAYER-ID
+000430     FILE STATUS IS WS-PLAYER-MASTER-STATUS.
+000440     SELECT JOKENPO-RANK ASSIGN TO "JOKENPO.RNK"
+000450     ORGANIZATION IS LINE SEQUENTIAL.
+000460     SELECT SORT-WORK ASSIGN TO "SRTWK01".
+000470
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  JOKENPO-LOG.
+000510 01  LOG-RECORD.
+000520     05  LOG-TIMESTAMP           PIC X(21).
+000530     05  FILLER                  PIC X(01)  VALUE SPACE.
+000540     05  LOG-PLAYER              PIC A(10).
+000550     05  FILLER                  PIC X(01)  VALUE SPACE.
+000560     05  LOG-PC                  PIC A(10).
+000570     05  FILLER                  PIC X(01)  VALUE SPACE.
+000580     05  LOG-RESULTADO           PIC A(20).
+000590     05  FILLER                  PIC X(01)  VALUE SPACE.
+000600     05  LOG-SEED-USED           PIC 9(10).
+000610
+000620 FD  JOKENPO-RPT.
+000630 01  RPT-RECORD.
+000640     05  RPT-LABEL               PIC X(36).
+000650     05  RPT-VALUE               PIC ZZZZ9.
+000660     05  FILLER                  PIC X(25).
+000670
+000680 FD  PLAYER-MASTER.
+000690 01  PLAYER-MASTER-RECORD.
+000700     05  PM-PLAYER-ID            PIC X(10).
+000710     05  PM-PLAYER-NAME          PIC A(20).
+000720     05  PM-WINS                 PIC 9(05).
+000730     05  PM-LOSSES               PIC 9(05).
+000740     05  PM-TIES                 PIC 9(05).
+000750
+000760 FD  JOKENPO-RANK.
+000770 01  RANK-RECORD.
+000780     05  RNK-PLAYER-ID           PIC X(10).
+000790     05  FILLER                  PIC X(01)  VALUE SPACE.
+000800     05  RNK-PLAYER-NAME         PIC A(20).
+000810     05  FILLER                  PIC X(01)  VALUE SPACE.
+000820     05  RNK-WINS                PIC 9(05).
+000830     05  FILLER                  PIC X(01)  VALUE SPACE.
+000840     05  RNK-LOSSES              PIC 9(05).
+000850     05  FILLER                  PIC X(01)  VALUE SPACE.
+000860     05  RNK-TIES                PIC 9(05).
+000870
+000880 SD  SORT-WORK.
+000890 01  SORT-RECORD.
+000900     05  SRT-PLAYER-ID           PIC X(10).
+000910     05  SRT-PLAYER-NAME         PIC A(20).
+000920     05  SRT-WINS                PIC 9(05).
+000930     05  SRT-LOSSES              PIC 9(05).
+000940     05  SRT-TIES                PIC 9(05).
+000950
+000960 WORKING-STORAGE SECTION.
+000970*----------------------------------------------------------*
+000980*  ORIGINAL GAME FIELDS                                    *
+000990*----------------------------------------------------------*
+001000 01  RAND-NUM                PIC 9(02).
+001010 01  PLAYER                  PIC A(10).
+001020 01  PC                      PIC A(10).
+001030 01  ROCK                    PIC A(08)  VALUE "Pedra".
+001040 01  SISSORS                 PIC A(08)  VALUE "Tesoura".
+001050 01  PAPPER                  PIC A(08)  VALUE "Papel".
+001060 01  LAGARTO                 PIC A(08)  VALUE "Lagarto".
+001070 01  SPOCK                   PIC A(08)  VALUE "Spock".
+001080 01  BLAH                    PIC 9(02).
+001090 01  CHOICE-INDEX            PIC 9(01).
+001100 01  CHOICES.
+001110     05  CHOICE              PIC A(08)  OCCURS 5 TIMES.
+001120 01  WIN-MATRIX.
+001130     05  WIN-ENTRY           OCCURS 5 TIMES.
+001140     10  WM-BEATS-1      PIC 9(01).
+001150     10  WM-BEATS-2      PIC 9(01).
+001160 01  CURRENT-TIME.
+001170     05  T-MS                PIC 9(03).
+001180*----------------------------------------------------------*
+001190*  STRUCTURED RESULT RECORD FOR THE ROUND JUST PLAYED       *
+001200*----------------------------------------------------------*
+001210     COPY JOKRESLT.
+001220*----------------------------------------------------------*
+001230*  TOURNAMENT (BEST-OF-N) CONTROLS                         *
+001240*----------------------------------------------------------*
+001250 77  WS-BEST-OF-N            PIC 9(02)  COMP.
+001260 77  WS-WINS-NEEDED          PIC 9(02)  COMP.
+001270 77  WS-ROUND-NUMBER         PIC 9(03)  COMP  VALUE ZERO.
+001280 77  WS-PLAYER-SCORE         PIC 9(02)  COMP  VALUE ZERO.
+001290 77  WS-PC-SCORE             PIC 9(02)  COMP  VALUE ZERO.
+001300 01  WS-TOURNAMENT-SW        PIC X(01)  VALUE "N".
+001310     88  WS-TOURNAMENT-OVER             VALUE "Y".
+001320*----------------------------------------------------------*
+001330*  MOVE VALIDATION CONTROLS                                 *
+001340*----------------------------------------------------------*
+001350 77  WS-CHOICE-COUNT         PIC 9(01)  COMP.
+001360 77  WS-MOVE-IDX             PIC 9(01)  COMP.
+001370 77  WS-FOUND-IDX            PIC 9(01)  COMP.
+001380 01  WS-VALID-MOVE-SW        PIC X(01)  VALUE "N".
+001390     88  WS-VALID-MOVE                  VALUE "Y".
+001400 01  WS-MOVE-PROMPT          PIC A(40).
+001410 01  WS-CURRENT-MOVE         PIC A(10).
+001420*----------------------------------------------------------*
+001430*  GAME MODE AND WIN DETERMINATION                          *
+001440*----------------------------------------------------------*
+001450 77  WS-GAME-MODE            PIC 9(01)  VALUE 1.
+001460     88  WS-MODE-CLASSIC                VALUE 1.
+001470     88  WS-MODE-LIZARD-SPOCK           VALUE 2.
+001480 77  WS-PLAYER-IDX           PIC 9(01)  COMP.
+001490 77  WS-PC-IDX               PIC 9(01)  COMP.
+001500 01  WS-PLAYER-WINS-SW       PIC X(01)  VALUE "N".
+001510     88  WS-PLAYER-WINS                 VALUE "Y".
+001520*----------------------------------------------------------*
+001530*  OPPONENT CONTROLS                                        *
+001540*----------------------------------------------------------*
+001550 77  WS-OPPONENT-MODE        PIC 9(01)  VALUE 1.
+001560     88  WS-OPPONENT-COMPUTER           VALUE 1.
+001570     88  WS-OPPONENT-HUMAN              VALUE 2.
+001580 01  WS-OPPONENT-NAME        PIC A(09)  VALUE "Cobol".
+001590 01  WS-SCOREBOARD-LABEL     PIC A(09)  VALUE "PC".
+001600 01  WS-SUMMARY-OPP-LABEL    PIC X(23)  VALUE
+001610     "Vitorias do computador:".
+001620*----------------------------------------------------------*
+001630*  SESSION COUNTERS - FED TO THE END-OF-DAY SUMMARY REPORT  *
+001640*----------------------------------------------------------*
+001650 77  WS-GAMES-PLAYED         PIC 9(05)  COMP  VALUE ZERO.
+001660 77  WS-TOTAL-PLAYER-WINS    PIC 9(05)  COMP  VALUE ZERO.
+001670 77  WS-TOTAL-PC-WINS        PIC 9(05)  COMP  VALUE ZERO.
+001680 77  WS-TOTAL-TIES           PIC 9(05)  COMP  VALUE ZERO.
+001690*----------------------------------------------------------*
+001700*  RANDOM SEED OVERRIDE (JOKENPO_SEED)                     *
+001710*----------------------------------------------------------*
+001720 01  WS-SEED-ENV             PIC X(10).
+001730 77  WS-SEED-NUMERIC         PIC 9(10)  COMP  VALUE ZERO.
+001740*----------------------------------------------------------*
+001750*  PLAYER IDENTIFICATION (PLAYER-MASTER FILE)               *
+001760*----------------------------------------------------------*
+001770 01  WS-PLAYER-ID            PIC X(10).
+001780 01  WS-PLAYER-NAME          PIC A(20).
+001790 01  WS-PLAYER-MASTER-STATUS PIC X(02)  VALUE SPACES.
+001800 01  WS-JOKENPO-LOG-STATUS   PIC X(02)  VALUE SPACES.
+001810*----------------------------------------------------------*
+001820*  RANKING REPORT SORT CONTROLS                              *
+001830*----------------------------------------------------------*
+001840 01  WS-SORT-EOF-SW          PIC X(01)  VALUE "N".
+001850     88  WS-SORT-EOF                    VALUE "Y".
+001860
+001870 PROCEDURE DIVISION.
+001880*----------------------------------------------------------*
+001890*  0000-MAINLINE                                           *
+001900*----------------------------------------------------------*
+001910 0000-MAINLINE.
+001920     PERFORM 1000-INITIALIZE
+001930     THRU 1000-EXIT.
+001940     PERFORM 2000-PLAY-TOURNAMENT
+001950     THRU 2000-EXIT.
+001960     PERFORM 9999-TERMINATE
+001970     THRU 9999-EXIT.
+001980     STOP RUN.
+001990 
+002000*----------------------------------------------------------*
+002010*  1000-INITIALIZE - ASK THE GAME MODE AND HOW MANY ROUNDS  *
+002020*  MAKE UP THIS TOURNAMENT, THEN LOAD THE CHOICE TABLE      *
+002030*----------------------------------------------------------*
+002040 1000-INITIALIZE.
+002050     PERFORM 1040-OPEN-LOG
+002060     THRU 1040-EXIT.
+002070     PERFORM 1050-IDENTIFY-PLAYER
+002080     THRU 1050-EXIT.
+002090
+002100     DISPLAY "Modo de jogo:".
+002110     DISPLAY "  1 - Classico (Pedra, Papel, Tesoura)".
+002120     DISPLAY "  2 - Pedra, Papel, Tesoura, Lagarto, Spock".
+002130     ACCEPT WS-GAME-MODE.
+002140     IF NOT WS-MODE-LIZARD-SPOCK
+002150     MOVE 1 TO WS-GAME-MODE
+002160     END-IF.
+002170 
+002180     IF WS-MODE-LIZARD-SPOCK
+002190     PERFORM 1200-LOAD-LIZARD-SPOCK-TABLE
+002200     THRU 1200-EXIT
+002210     ELSE
+002220     PERFORM 1100-LOAD-CLASSIC-TABLE
+002230     THRU 1100-EXIT
+002240     END-IF.
+002250
+002260     DISPLAY "Adversario:".
+002270     DISPLAY "  1 - Contra o computador".
+002280     DISPLAY "  2 - Dois jogadores (PvP)".
+002290     ACCEPT WS-OPPONENT-MODE.
+002300     IF NOT WS-OPPONENT-HUMAN
+002310         MOVE 1 TO WS-OPPONENT-MODE
+002320     END-IF.
+002330     IF WS-OPPONENT-HUMAN
+002340         MOVE "Jogador 2" TO WS-OPPONENT-NAME
+002350         MOVE "Jogador 2" TO WS-SCOREBOARD-LABEL
+002360         MOVE "Vitorias do jogador 2:" TO WS-SUMMARY-OPP-LABEL
+002370     END-IF.
+002380
+002390     PERFORM 1300-INIT-RANDOM-SEED
+002400     THRU 1300-EXIT.
+002410
+002420     DISPLAY "Melhor de quantas rodadas? (ex: 5)".
+002430     ACCEPT WS-BEST-OF-N.
+002440     IF WS-BEST-OF-N = ZERO
+002450     MOVE 1 TO WS-BEST-OF-N
+002460     END-IF.
+002470     COMPUTE WS-WINS-NEEDED = (WS-BEST-OF-N / 2) + 1.
+002480     GO TO 1000-EXIT.
+002490 1000-EXIT.
+002500     EXIT.
+002510
+002520*----------------------------------------------------------*
+002530*  1040-OPEN-LOG - OPEN THE TRANSACTION LOG ONCE FOR THE     *
+002540*  WHOLE SESSION, CREATING IT IF IT DOES NOT EXIST YET       *
+002550*----------------------------------------------------------*
+002560 1040-OPEN-LOG.
+002570     OPEN EXTEND JOKENPO-LOG.
+002580     IF WS-JOKENPO-LOG-STATUS = "35"
+002590         OPEN OUTPUT JOKENPO-LOG
+002600         CLOSE JOKENPO-LOG
+002610         OPEN EXTEND JOKENPO-LOG
+002620     END-IF.
+002630     GO TO 1040-EXIT.
+002640 1040-EXIT.
+002650     EXIT.
+002660
+002670*----------------------------------------------------------*
+002680*  1050-IDENTIFY-PLAYER - LOOK THE PLAYER UP ON THE PLAYER   *
+002690*  MASTER FILE BY ID, REGISTERING A NEW ONE IF NOT FOUND     *
+002700*----------------------------------------------------------*
+002710 1050-IDENTIFY-PLAYER.
+002720     OPEN I-O PLAYER-MASTER.
+002730     IF WS-PLAYER-MASTER-STATUS = "35"
+002740         OPEN OUTPUT PLAYER-MASTER
+002750         CLOSE PLAYER-MASTER
+002760         OPEN I-O PLAYER-MASTER
+002770     END-IF.
+002780     DISPLAY "Digite seu ID de jogador:".
+002790     ACCEPT WS-PLAYER-ID.
+002800     MOVE WS-PLAYER-ID TO PM-PLAYER-ID.
+002810     READ PLAYER-MASTER
+002820         INVALID KEY
+002830             PERFORM 1060-REGISTER-NEW-PLAYER
+002840             THRU 1060-EXIT
+002850     END-READ.
+002860     MOVE PM-PLAYER-NAME TO WS-PLAYER-NAME.
+002870     DISPLAY "Bem-vindo, " WS-PLAYER-NAME "!".
+002880     GO TO 1050-EXIT.
+002890 1050-EXIT.
+002900     EXIT.
+002910
+002920*----------------------------------------------------------*
+002930*  1060-REGISTER-NEW-PLAYER - FIRST TIME THIS ID IS SEEN    *
+002940*----------------------------------------------------------*
+002950 1060-REGISTER-NEW-PLAYER.
+002960     DISPLAY "Jogador novo. Digite seu nome:".
+002970     ACCEPT WS-PLAYER-NAME.
+002980     MOVE WS-PLAYER-ID   TO PM-PLAYER-ID.
+002990     MOVE WS-PLAYER-NAME TO PM-PLAYER-NAME.
+003000     MOVE ZERO TO PM-WINS.
+003010     MOVE ZERO TO PM-LOSSES.
+003020     MOVE ZERO TO PM-TIES.
+003030     WRITE PLAYER-MASTER-RECORD.
+003040     GO TO 1060-EXIT.
+003050 1060-EXIT.
+003060     EXIT.
+003070
+003080*----------------------------------------------------------*
+003090*  1300-INIT-RANDOM-SEED - SEED FUNCTION RANDOM ONCE FOR THE *
+003100*  WHOLE TOURNAMENT.  JOKENPO_SEED, WHEN SET TO A NUMERIC    *
+003110*  VALUE IN THE ENVIRONMENT, OVERRIDES THE TIME-OF-DAY SEED  *
+003120*  SO A DISPUTED ROUND CAN BE REPLAYED EXACTLY.              *
+003130*----------------------------------------------------------*
+003140 1300-INIT-RANDOM-SEED.
+003150     ACCEPT WS-SEED-ENV FROM ENVIRONMENT "JOKENPO_SEED".
+003160     IF WS-SEED-ENV NOT = SPACES
+003170         AND FUNCTION TEST-NUMVAL(WS-SEED-ENV) = 0
+003180         MOVE FUNCTION NUMVAL(WS-SEED-ENV) TO WS-SEED-NUMERIC
+003190     ELSE
+003200         ACCEPT T-MS FROM TIME
+003210         MOVE T-MS TO WS-SEED-NUMERIC
+003220     END-IF.
+003230     COMPUTE RAND-NUM = FUNCTION RANDOM (WS-SEED-NUMERIC) * 100.
+003240     GO TO 1300-EXIT.
+003250 1300-EXIT.
+003260     EXIT.
+003270
+003280*----------------------------------------------------------*
+003290*  1100-LOAD-CLASSIC-TABLE - PEDRA, PAPEL, TESOURA          *
+003300*  EACH MOVE BEATS EXACTLY ONE OTHER MOVE                   *
+003310*----------------------------------------------------------*
+003320 1100-LOAD-CLASSIC-TABLE.
+003330     MOVE 3 TO WS-CHOICE-COUNT.
+003340     MOVE ROCK    TO CHOICE(1).
+003350     MOVE SISSORS TO CHOICE(2).
+003360     MOVE PAPPER  TO CHOICE(3).
+003370*        1=PEDRA  2=TESOURA  3=PAPEL
+003380     MOVE 2 TO WM-BEATS-1(1).
+003390     MOVE 0 TO WM-BEATS-2(1).
+003400     MOVE 3 TO WM-BEATS-1(2).
+003410     MOVE 0 TO WM-BEATS-2(2).
+003420     MOVE 1 TO WM-BEATS-1(3).
+003430     MOVE 0 TO WM-BEATS-2(3).
+003440     GO TO 1100-EXIT.
+003450 1100-EXIT.
+003460     EXIT.
+003470 
+003480*----------------------------------------------------------*
+003490*  1200-LOAD-LIZARD-SPOCK-TABLE - PEDRA, PAPEL, TESOURA,    *
+003500*  LAGARTO, SPOCK - EACH MOVE BEATS EXACTLY TWO OTHERS      *
+003510*----------------------------------------------------------*
+003520 1200-LOAD-LIZARD-SPOCK-TABLE.
+003530     MOVE 5 TO WS-CHOICE-COUNT.
+003540     MOVE ROCK    TO CHOICE(1).
+003550     MOVE SISSORS TO CHOICE(2).
+003560     MOVE PAPPER  TO CHOICE(3).
+003570     MOVE LAGARTO TO CHOICE(4).
+003580     MOVE SPOCK   TO CHOICE(5).
+003590*        1=PEDRA  2=TESOURA  3=PAPEL  4=LAGARTO  5=SPOCK
+003600     MOVE 2 TO WM-BEATS-1(1).
+003610     MOVE 4 TO WM-BEATS-2(1).
+003620     MOVE 3 TO WM-BEATS-1(2).
+003630     MOVE 4 TO WM-BEATS-2(2).
+003640     MOVE 1 TO WM-BEATS-1(3).
+003650     MOVE 5 TO WM-BEATS-2(3).
+003660     MOVE 5 TO WM-BEATS-1(4).
+003670     MOVE 3 TO WM-BEATS-2(4).
+003680     MOVE 2 TO WM-BEATS-1(5).
+003690     MOVE 1 TO WM-BEATS-2(5).
+003700     GO TO 1200-EXIT.
+003710 1200-EXIT.
+003720     EXIT.
+003730 
+003740*----------------------------------------------------------*
+003750*  2000-PLAY-TOURNAMENT - KEEP PLAYING ROUNDS UNTIL ONE     *
+003760*  SIDE REACHES THE NUMBER OF WINS NEEDED TO TAKE THE       *
+003770*  TOURNAMENT                                               *
+003780*----------------------------------------------------------*
+003790 2000-PLAY-TOURNAMENT.
+003800     PERFORM 2100-PLAY-ROUND
+003810     THRU 2100-EXIT
+003820     UNTIL WS-TOURNAMENT-OVER.
+003830     GO TO 2000-EXIT.
+003840 2000-EXIT.
+003850     EXIT.
+003860 
+003870*----------------------------------------------------------*
+003880*  2050-ACCEPT-PLAYER-MOVE - RE-PROMPT UNTIL THE MOVE       *
+003890*  ENTERED MATCHES ONE OF THE ENTRIES IN THE CHOICE TABLE   *
+003900*----------------------------------------------------------*
+003910 2050-ACCEPT-PLAYER-MOVE.
+003920     MOVE "N" TO WS-VALID-MOVE-SW.
+003930     PERFORM 2060-PROMPT-AND-VALIDATE
+003940     THRU 2060-EXIT
+003950     UNTIL WS-VALID-MOVE.
+003960     MOVE WS-CURRENT-MOVE TO PLAYER.
+003970     MOVE WS-FOUND-IDX TO WS-PLAYER-IDX.
+003980     GO TO 2050-EXIT.
+003990 2050-EXIT.
+004000     EXIT.
+004010
+004020*----------------------------------------------------------*
+004030*  2060-PROMPT-AND-VALIDATE                                 *
+004040*----------------------------------------------------------*
+004050 2060-PROMPT-AND-VALIDATE.
+004060     DISPLAY WS-MOVE-PROMPT.
+004070     ACCEPT WS-CURRENT-MOVE.
+004080     MOVE "N" TO WS-VALID-MOVE-SW.
+004090     PERFORM 2065-CHECK-ONE-CHOICE
+004100     THRU 2065-EXIT
+004110     VARYING WS-MOVE-IDX FROM 1 BY 1
+004120     UNTIL WS-MOVE-IDX > WS-CHOICE-COUNT.
+004130     IF NOT WS-VALID-MOVE
+004140     DISPLAY "Opcao invalida - tente novamente."
+004150     END-IF.
+004160     GO TO 2060-EXIT.
+004170 2060-EXIT.
+004180     EXIT.
+004190
+004200*----------------------------------------------------------*
+004210*  2065-CHECK-ONE-CHOICE                                    *
+004220*----------------------------------------------------------*
+004230 2065-CHECK-ONE-CHOICE.
+004240     IF WS-CURRENT-MOVE = CHOICE(WS-MOVE-IDX)
+004250     MOVE "Y" TO WS-VALID-MOVE-SW
+004260     MOVE WS-MOVE-IDX TO WS-FOUND-IDX
+004270     END-IF.
+004280     GO TO 2065-EXIT.
+004290 2065-EXIT.
+004300     EXIT.
+004310
+004320*----------------------------------------------------------*
+004330*  2070-ACCEPT-PC-MOVE-HUMAN - SECOND PLAYER SUPPLIES THE    *
+004340*  OPPOSING MOVE (THROUGH THE SAME VALIDATION) IN PLACE OF   *
+004350*  THE RANDOM COMPUTER THROW                                 *
+004360*----------------------------------------------------------*
+004370 2070-ACCEPT-PC-MOVE-HUMAN.
+004380     MOVE "N" TO WS-VALID-MOVE-SW.
+004390     DISPLAY "Jogador 2, sua vez:".
+004400     PERFORM 2060-PROMPT-AND-VALIDATE
+004410         THRU 2060-EXIT
+004420         UNTIL WS-VALID-MOVE.
+004430     MOVE WS-CURRENT-MOVE TO PC.
+004440     MOVE WS-FOUND-IDX TO WS-PC-IDX.
+004450     GO TO 2070-EXIT.
+004460 2070-EXIT.
+004470     EXIT.
+004480
+004490*----------------------------------------------------------*
+004500*  2080-COMPUTE-PC-MOVE - RANDOM COMPUTER THROW               *
+004510*----------------------------------------------------------*
+004520 2080-COMPUTE-PC-MOVE.
+004530     COMPUTE RAND-NUM = FUNCTION RANDOM * 100.
+004540     DIVIDE RAND-NUM BY WS-CHOICE-COUNT
+004550         GIVING BLAH REMAINDER CHOICE-INDEX.
+004560     COMPUTE WS-PC-IDX = CHOICE-INDEX + 1.
+004570     MOVE CHOICE(WS-PC-IDX) TO PC.
+004580     GO TO 2080-EXIT.
+004590 2080-EXIT.
+004600     EXIT.
+004610
+004620*----------------------------------------------------------*
+004630*  2100-PLAY-ROUND - ONE ROUND OF THE ACTIVE GAME MODE      *
+004640*----------------------------------------------------------*
+004650 2100-PLAY-ROUND.
+004660     ADD 1 TO WS-ROUND-NUMBER.
+004670     MOVE WS-ROUND-NUMBER TO GR-ROUND-NUMBER.
+004680     IF WS-OPPONENT-COMPUTER
+004690         MOVE WS-SEED-NUMERIC TO GR-SEED-USED
+004700     ELSE
+004710         MOVE ZERO TO GR-SEED-USED
+004720     END-IF.
+004730
+004740     DISPLAY "Rodada " WS-ROUND-NUMBER.
+004750     IF WS-MODE-LIZARD-SPOCK
+004760         MOVE "Pedra, papel, tesoura, lagarto ou spock?"
+004770             TO WS-MOVE-PROMPT
+004780     ELSE
+004790         MOVE "Pedra, papel ou tesoura?" TO WS-MOVE-PROMPT
+004800     END-IF.
+004810     PERFORM 2050-ACCEPT-PLAYER-MOVE
+004820     THRU 2050-EXIT.
+004830
+004840     IF WS-OPPONENT-HUMAN
+004850         PERFORM 2070-ACCEPT-PC-MOVE-HUMAN
+004860             THRU 2070-EXIT
+004870     ELSE
+004880         PERFORM 2080-COMPUTE-PC-MOVE
+004890             THRU 2080-EXIT
+004900     END-IF.
+004910
+004920     PERFORM 2200-DETERMINE-RESULT
+004930     THRU 2200-EXIT.
+004940 
+004950     ADD 1 TO WS-GAMES-PLAYED.
+004960     IF GR-RESULT-WIN
+004970     ADD 1 TO WS-PLAYER-SCORE
+004980     ADD 1 TO WS-TOTAL-PLAYER-WINS
+004990     END-IF.
+005000     IF GR-RESULT-LOSS
+005010     ADD 1 TO WS-PC-SCORE
+005020     ADD 1 TO WS-TOTAL-PC-WINS
+005030     END-IF.
+005040     IF GR-RESULT-TIE
+005050     ADD 1 TO WS-TOTAL-TIES
+005060     END-IF.
+005070
+005080     DISPLAY GR-RESULT-TEXT.
+005090     DISPLAY "Placar - Jogador: " WS-PLAYER-SCORE
+005100     "  " FUNCTION TRIM(WS-SCOREBOARD-LABEL) ": " WS-PC-SCORE.
+005110 
+005120     PERFORM 2900-WRITE-LOG
+005130     THRU 2900-EXIT.
+005140     PERFORM 2850-UPDATE-PLAYER-MASTER
+005150     THRU 2850-EXIT.
+005160
+005170     IF WS-PLAYER-SCORE >= WS-WINS-NEEDED
+005180     OR WS-PC-SCORE >= WS-WINS-NEEDED
+005190     MOVE "Y" TO WS-TOURNAMENT-SW
+005200     END-IF.
+005210     GO TO 2100-EXIT.
+005220 2100-EXIT.
+005230     EXIT.
+005240 
+005250*----------------------------------------------------------*
+005260*  2200-DETERMINE-RESULT - COMPARE PLAYER-IDX AND PC-IDX    *
+005270*  AGAINST THE WIN MATRIX FOR THE ACTIVE GAME MODE          *
+005280*----------------------------------------------------------*
+005290 2200-DETERMINE-RESULT.
+005300     MOVE PLAYER TO GR-PLAYER-MOVE.
+005310     MOVE PC     TO GR-PC-MOVE.
+005320     IF WS-PLAYER-IDX = WS-PC-IDX
+005330     MOVE "T" TO GR-RESULT-IND
+005340     MOVE "Empate!" TO GR-RESULT-TEXT
+005350     ELSE
+005360     PERFORM 2210-CHECK-PLAYER-BEATS-PC
+005370     THRU 2210-EXIT
+005380     IF WS-PLAYER-WINS
+005390     MOVE "W" TO GR-RESULT-IND
+005400     MOVE "Ganhou \o/" TO GR-RESULT-TEXT
+005410     ELSE
+005420     MOVE "L" TO GR-RESULT-IND
+005430     IF WS-OPPONENT-HUMAN
+005440         MOVE "Perdeu pro Jogador 2" TO GR-RESULT-TEXT
+005450     ELSE
+005460         MOVE "Perdeu pra o Cobol " TO GR-RESULT-TEXT
+005470     END-IF
+005480     END-IF
+005490     END-IF.
+005500     GO TO 2200-EXIT.
+005510 2200-EXIT.
+005520     EXIT.
+005530 
+005540*----------------------------------------------------------*
+005550*  2210-CHECK-PLAYER-BEATS-PC                               *
+005560*----------------------------------------------------------*
+005570 2210-CHECK-PLAYER-BEATS-PC.
+005580     MOVE "N" TO WS-PLAYER-WINS-SW.
+005590     IF WM-BEATS-1(WS-PLAYER-IDX) = WS-PC-IDX
+005600     OR WM-BEATS-2(WS-PLAYER-IDX) = WS-PC-IDX
+005610     MOVE "Y" TO WS-PLAYER-WINS-SW
+005620     END-IF.
+005630     GO TO 2210-EXIT.
+005640 2210-EXIT.
+005650     EXIT.
+005660
+005670*----------------------------------------------------------*
+005680*  2850-UPDATE-PLAYER-MASTER - ROLL THE ROUND'S OUTCOME INTO *
+005690*  THE PLAYER'S CUMULATIVE RECORD                            *
+005700*----------------------------------------------------------*
+005710 2850-UPDATE-PLAYER-MASTER.
+005720     IF GR-RESULT-WIN
+005730         ADD 1 TO PM-WINS
+005740     END-IF.
+005750     IF GR-RESULT-LOSS
+005760         ADD 1 TO PM-LOSSES
+005770     END-IF.
+005780     IF GR-RESULT-TIE
+005790         ADD 1 TO PM-TIES
+005800     END-IF.
+005810     REWRITE PLAYER-MASTER-RECORD.
+005820     GO TO 2850-EXIT.
+005830 2850-EXIT.
+005840     EXIT.
+005850
+005860*----------------------------------------------------------*
+005870*  2900-WRITE-LOG - APPEND THE ROUND JUST PLAYED TO THE     *
+005880*  TRANSACTION LOG                                          *
+005890*----------------------------------------------------------*
+005900 2900-WRITE-LOG.
+005910     MOVE SPACES TO LOG-RECORD.
+005920     MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP.
+005930     MOVE PLAYER         TO LOG-PLAYER.
+005940     MOVE PC             TO LOG-PC.
+005950     MOVE GR-RESULT-TEXT TO LOG-RESULTADO.
+005960     MOVE GR-SEED-USED   TO LOG-SEED-USED.
+005970     WRITE LOG-RECORD.
+005980     GO TO 2900-EXIT.
+005990 2900-EXIT.
+006000     EXIT.
+006010 
+006020*----------------------------------------------------------*
+006030*  9999-TERMINATE - ANNOUNCE THE TOURNAMENT WINNER          *
+006040*----------------------------------------------------------*
+006050 9999-TERMINATE.
+006060     IF WS-PLAYER-SCORE > WS-PC-SCORE
+006070     DISPLAY "Torneio vencido pelo Jogador!"
+006080     ELSE
+006090     DISPLAY "Torneio vencido pelo "
+006100         FUNCTION TRIM(WS-OPPONENT-NAME) "!"
+006110     END-IF.
+006120     PERFORM 9900-WRITE-SUMMARY-REPORT
+006130     THRU 9900-EXIT.
+006140     CLOSE PLAYER-MASTER.
+006150     CLOSE JOKENPO-LOG.
+006160     PERFORM 9800-WRITE-RANKING-REPORT
+006170     THRU 9800-EXIT.
+006180     GO TO 9999-EXIT.
+006190 9999-EXIT.
+006200     EXIT.
+006210
+006220*----------------------------------------------------------*
+006230*  9900-WRITE-SUMMARY-REPORT - PRINTABLE END-OF-DAY RECAP   *
+006240*  OF GAMES PLAYED AND THE RUNNING SESSION COUNTERS         *
+006250*----------------------------------------------------------*
+006260 9900-WRITE-SUMMARY-REPORT.
+006270     OPEN OUTPUT JOKENPO-RPT.
+006280
+006290     MOVE SPACES TO RPT-RECORD.
+006300     MOVE "RELATORIO DE ENCERRAMENTO - JOKENPO" TO RPT-LABEL.
+006310     WRITE RPT-RECORD.
+006320
+006330     MOVE SPACES TO RPT-RECORD.
+006340     MOVE "----------------------------------" TO RPT-LABEL.
+006350     WRITE RPT-RECORD.
+006360
+006370     MOVE SPACES TO RPT-RECORD.
+006380     MOVE "Partidas jogadas......:" TO RPT-LABEL.
+006390     MOVE WS-GAMES-PLAYED TO RPT-VALUE.
+006400     WRITE RPT-RECORD.
+006410
+006420     MOVE SPACES TO RPT-RECORD.
+006430     MOVE "Vitorias do jogador...:" TO RPT-LABEL.
+006440     MOVE WS-TOTAL-PLAYER-WINS TO RPT-VALUE.
+006450     WRITE RPT-RECORD.
+006460
+006470     MOVE SPACES TO RPT-RECORD.
+006480     MOVE WS-SUMMARY-OPP-LABEL TO RPT-LABEL.
+006490     MOVE WS-TOTAL-PC-WINS TO RPT-VALUE.
+006500     WRITE RPT-RECORD.
+006510
+006520     MOVE SPACES TO RPT-RECORD.
+006530     MOVE "Empates...............:" TO RPT-LABEL.
+006540     MOVE WS-TOTAL-TIES TO RPT-VALUE.
+006550     WRITE RPT-RECORD.
+006560
+006570     CLOSE JOKENPO-RPT.
+006580     GO TO 9900-EXIT.
+006590 9900-EXIT.
+006600     EXIT.
+006610
+006620*----------------------------------------------------------*
+006630*  9800-WRITE-RANKING-REPORT - SORT THE PLAYER MASTER FILE   *
+006640*  BY WINS (DESCENDING) ONTO THE RANKING REPORT              *
+006650*----------------------------------------------------------*
+006660 9800-WRITE-RANKING-REPORT.
+006670     MOVE "N" TO WS-SORT-EOF-SW.
+006680     SORT SORT-WORK
+006690         ON DESCENDING KEY SRT-WINS
+006700         USING PLAYER-MASTER
+006710         OUTPUT PROCEDURE IS 9810-BUILD-RANK-RECORDS
+006720         THRU 9810-EXIT.
+006730     GO TO 9800-EXIT.
+006740 9800-EXIT.
+006750     EXIT.
+006760
+006770*----------------------------------------------------------*
+006780*  9810-BUILD-RANK-RECORDS - RETURN EACH SORTED RECORD AND   *
+006790*  WRITE IT TO THE RANKING REPORT WITH FILLER SEPARATORS SO  *
+006800*  THE COUNTS DON'T RUN TOGETHER                             *
+006810*----------------------------------------------------------*
+006820 9810-BUILD-RANK-RECORDS.
+006830     OPEN OUTPUT JOKENPO-RANK.
+006840     PERFORM 9820-RETURN-ONE-RANK-RECORD
+006850     THRU 9820-EXIT
+006860     UNTIL WS-SORT-EOF.
+006870     CLOSE JOKENPO-RANK.
+006880     GO TO 9810-EXIT.
+006890 9810-EXIT.
+006900     EXIT.
+006910
+006920*----------------------------------------------------------*
+006930*  9820-RETURN-ONE-RANK-RECORD                               *
+006940*----------------------------------------------------------*
+006950 9820-RETURN-ONE-RANK-RECORD.
+006960     RETURN SORT-WORK
+006970         AT END
+006980             MOVE "Y" TO WS-SORT-EOF-SW
+006990         NOT AT END
+007000             MOVE SPACES TO RANK-RECORD
+007010             MOVE SRT-PLAYER-ID   TO RNK-PLAYER-ID
+007020             MOVE SRT-PLAYER-NAME TO RNK-PLAYER-NAME
+007030             MOVE SRT-WINS        TO RNK-WINS
+007040             MOVE SRT-LOSSES      TO RNK-LOSSES
+007050             MOVE SRT-TIES        TO RNK-TIES
+007060             WRITE RANK-RECORD
+007070     END-RETURN.
+007080     GO TO 9820-EXIT.
+007090 9820-EXIT.
+007100     EXIT.
