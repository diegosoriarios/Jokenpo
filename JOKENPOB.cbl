@@ -0,0 +1,280 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    JOKENPOB.
+000030 AUTHOR.        R. ALMEIDA.
+000040 INSTALLATION.  SALAO DE JOGOS - TI.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080*  MODIFICATION HISTORY                                    *
+000090*----------------------------------------------------------*
+000100*  2026-08-09  RA   ORIGINAL VERSION - BATCH RUNNER FOR     *
+000110*                   JOKENPO, ONE MOVE PER INPUT RECORD.     *
+000120*  2026-08-09  RA   SHARE THE JOKRESLT STRUCTURED RESULT    *
+000130*                   RECORD WITH THE INTERACTIVE PROGRAM.    *
+000140*  2026-08-09  RA   SUPPORT A JOKENPO_SEED ENVIRONMENT       *
+000150*                   OVERRIDE FOR THE RNG, KEPT ON THE OUTPUT *
+000160*                   RECORD FOR REPRODUCING A DISPUTED ROW.   *
+000170*  2026-08-09  RA   FIX JOKENPO_SEED PARSING SO A SEED OF    *
+000180*                   FEWER THAN 10 DIGITS IS ACCEPTED.        *
+000190*----------------------------------------------------------*
+000200*  THIS PROGRAM PLAYS THE CLASSIC (PEDRA, PAPEL, TESOURA)   *
+000210*  GAME IN BATCH, DRIVEN BY JCL.  EACH RECORD ON MOVES-IN   *
+000220*  HOLDS ONE PLAYER MOVE; FOR EACH ONE A PC MOVE IS THROWN  *
+000230*  AND THE OUTCOME IS WRITTEN TO MOVES-OUT.                 *
+000240*----------------------------------------------------------*
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT MOVES-IN  ASSIGN TO "MOVESIN"
+000290     ORGANIZATION IS LINE SEQUENTIAL.
+000300     SELECT MOVES-OUT ASSIGN TO "MOVESOUT"
+000310     ORGANIZATION IS LINE SEQUENTIAL.
+000320
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  MOVES-IN.
+000360 01  MOVES-IN-RECORD.
+000370     05  MI-PLAYER-MOVE       PIC A(10).
+000380
+000390 FD  MOVES-OUT.
+000400 01  MOVES-OUT-RECORD.
+000410     05  MO-PLAYER-MOVE       PIC A(10).
+000420     05  FILLER               PIC X(01)  VALUE SPACE.
+000430     05  MO-PC-MOVE           PIC A(10).
+000440     05  FILLER               PIC X(01)  VALUE SPACE.
+000450     05  MO-RESULTADO         PIC A(20).
+000460     05  FILLER               PIC X(01)  VALUE SPACE.
+000470     05  MO-SEED-USED         PIC 9(10).
+000480
+000490 WORKING-STORAGE SECTION.
+000500*----------------------------------------------------------*
+000510*  GAME FIELDS (CLASSIC MODE ONLY - PEDRA, PAPEL, TESOURA)  *
+000520*----------------------------------------------------------*
+000530 01  RAND-NUM                 PIC 9(02).
+000540 01  ROCK                     PIC A(08)  VALUE "Pedra".
+000550 01  SISSORS                  PIC A(08)  VALUE "Tesoura".
+000560 01  PAPPER                   PIC A(08)  VALUE "Papel".
+000570 01  BLAH                     PIC 9(02).
+000580 01  CHOICE-INDEX             PIC 9(01).
+000590 01  CHOICES.
+000600     05  CHOICE               PIC A(08)  OCCURS 3 TIMES.
+000610 01  WIN-MATRIX.
+000620     05  WIN-ENTRY            OCCURS 3 TIMES.
+000630     10  WM-BEATS-1       PIC 9(01).
+000640     10  WM-BEATS-2       PIC 9(01).
+000650 01  CURRENT-TIME.
+000660     05  T-MS                 PIC 9(03).
+000670 77  WS-PLAYER-IDX             PIC 9(01)  COMP.
+000680 77  WS-PC-IDX                 PIC 9(01)  COMP.
+000690 01  WS-PLAYER-WINS-SW         PIC X(01)  VALUE "N".
+000700     88  WS-PLAYER-WINS                   VALUE "Y".
+000710*----------------------------------------------------------*
+000720*  STRUCTURED RESULT RECORD FOR THE MOVE JUST PROCESSED     *
+000730*----------------------------------------------------------*
+000740     COPY JOKRESLT.
+000750*----------------------------------------------------------*
+000760*  BATCH RUN CONTROLS                                       *
+000770*----------------------------------------------------------*
+000780 01  WS-EOF-SW                 PIC X(01)  VALUE "N".
+000790     88  WS-EOF                           VALUE "Y".
+000800 77  WS-RECORDS-READ           PIC 9(05)  COMP  VALUE ZERO.
+000810 77  WS-RECORDS-REJECTED       PIC 9(05)  COMP  VALUE ZERO.
+000820*----------------------------------------------------------*
+000830*  RANDOM SEED OVERRIDE (JOKENPO_SEED)                      *
+000840*----------------------------------------------------------*
+000850 01  WS-SEED-ENV               PIC X(10).
+000860 77  WS-SEED-NUMERIC           PIC 9(10)  COMP  VALUE ZERO.
+000870
+000880 PROCEDURE DIVISION.
+000890*----------------------------------------------------------*
+000900*  0000-MAINLINE                                            *
+000910*----------------------------------------------------------*
+000920 0000-MAINLINE.
+000930     PERFORM 1000-INITIALIZE
+000940     THRU 1000-EXIT.
+000950     PERFORM 2000-PROCESS-ONE-MOVE
+000960     THRU 2000-EXIT
+000970     UNTIL WS-EOF.
+000980     PERFORM 9999-TERMINATE
+000990     THRU 9999-EXIT.
+001000     STOP RUN.
+001010
+001020*----------------------------------------------------------*
+001030*  1000-INITIALIZE - OPEN FILES, LOAD THE WIN MATRIX, AND   *
+001040*  PRIME THE READ                                           *
+001050*----------------------------------------------------------*
+001060 1000-INITIALIZE.
+001070     OPEN INPUT  MOVES-IN.
+001080     OPEN OUTPUT MOVES-OUT.
+001090
+001100     MOVE ROCK    TO CHOICE(1).
+001110     MOVE SISSORS TO CHOICE(2).
+001120     MOVE PAPPER  TO CHOICE(3).
+001130*        1=PEDRA  2=TESOURA  3=PAPEL
+001140     MOVE 2 TO WM-BEATS-1(1).
+001150     MOVE 0 TO WM-BEATS-2(1).
+001160     MOVE 3 TO WM-BEATS-1(2).
+001170     MOVE 0 TO WM-BEATS-2(2).
+001180     MOVE 1 TO WM-BEATS-1(3).
+001190     MOVE 0 TO WM-BEATS-2(3).
+001200
+001210     PERFORM 1300-INIT-RANDOM-SEED
+001220     THRU 1300-EXIT.
+001230
+001240     PERFORM 2100-READ-MOVES-IN
+001250     THRU 2100-EXIT.
+001260     GO TO 1000-EXIT.
+001270 1000-EXIT.
+001280     EXIT.
+001290
+001300*----------------------------------------------------------*
+001310*  1300-INIT-RANDOM-SEED - SEED FUNCTION RANDOM ONCE FOR THE *
+001320*  WHOLE RUN.  JOKENPO_SEED, WHEN SET TO A NUMERIC VALUE IN  *
+001330*  THE ENVIRONMENT, OVERRIDES THE TIME-OF-DAY SEED SO A      *
+001340*  DISPUTED ROW CAN BE REPLAYED EXACTLY.                     *
+001350*----------------------------------------------------------*
+001360 1300-INIT-RANDOM-SEED.
+001370     ACCEPT WS-SEED-ENV FROM ENVIRONMENT "JOKENPO_SEED".
+001380     IF WS-SEED-ENV NOT = SPACES
+001390         AND FUNCTION TEST-NUMVAL(WS-SEED-ENV) = 0
+001400         MOVE FUNCTION NUMVAL(WS-SEED-ENV) TO WS-SEED-NUMERIC
+001410     ELSE
+001420         ACCEPT T-MS FROM TIME
+001430         MOVE T-MS TO WS-SEED-NUMERIC
+001440     END-IF.
+001450     COMPUTE RAND-NUM = FUNCTION RANDOM (WS-SEED-NUMERIC) * 100.
+001460     GO TO 1300-EXIT.
+001470 1300-EXIT.
+001480     EXIT.
+001490
+001500*----------------------------------------------------------*
+001510*  2000-PROCESS-ONE-MOVE - VALIDATE, THROW THE PC MOVE,     *
+001520*  DETERMINE THE RESULT, AND WRITE THE OUTPUT RECORD        *
+001530*----------------------------------------------------------*
+001540 2000-PROCESS-ONE-MOVE.
+001550     MOVE SPACES TO MOVES-OUT-RECORD.
+001560     PERFORM 2200-VALIDATE-MOVE
+001570     THRU 2200-EXIT.
+001580
+001590     IF WS-PLAYER-IDX = ZERO
+001600     ADD 1 TO WS-RECORDS-REJECTED
+001610     MOVE SPACES TO MO-PC-MOVE
+001620     MOVE "L" TO GR-RESULT-IND
+001630     MOVE "Jogada invalida" TO GR-RESULT-TEXT
+001640     MOVE ZERO TO GR-SEED-USED
+001650     ELSE
+001660     PERFORM 2300-COMPUTE-PC-MOVE
+001670     THRU 2300-EXIT
+001680     PERFORM 2400-DETERMINE-RESULT
+001690     THRU 2400-EXIT
+001700     MOVE CHOICE(WS-PC-IDX) TO MO-PC-MOVE
+001710     MOVE WS-SEED-NUMERIC TO GR-SEED-USED
+001720     END-IF.
+001730
+001740     MOVE WS-RECORDS-READ TO GR-ROUND-NUMBER.
+001750     MOVE MI-PLAYER-MOVE TO MO-PLAYER-MOVE.
+001760     MOVE MI-PLAYER-MOVE TO GR-PLAYER-MOVE.
+001770     MOVE MO-PC-MOVE     TO GR-PC-MOVE.
+001780     MOVE GR-RESULT-TEXT TO MO-RESULTADO.
+001790     MOVE GR-SEED-USED   TO MO-SEED-USED.
+001800     WRITE MOVES-OUT-RECORD.
+001810
+001820     PERFORM 2100-READ-MOVES-IN
+001830     THRU 2100-EXIT.
+001840     GO TO 2000-EXIT.
+001850 2000-EXIT.
+001860     EXIT.
+001870
+001880*----------------------------------------------------------*
+001890*  2100-READ-MOVES-IN - READ ONE INPUT RECORD               *
+001900*----------------------------------------------------------*
+001910 2100-READ-MOVES-IN.
+001920     READ MOVES-IN
+001930     AT END
+001940     MOVE "Y" TO WS-EOF-SW
+001950     NOT AT END
+001960     ADD 1 TO WS-RECORDS-READ
+001970     END-READ.
+001980     GO TO 2100-EXIT.
+001990 2100-EXIT.
+002000     EXIT.
+002010
+002020*----------------------------------------------------------*
+002030*  2200-VALIDATE-MOVE - LOOK UP THE PLAYER MOVE IN THE      *
+002040*  CHOICE TABLE; WS-PLAYER-IDX STAYS ZERO WHEN NOT FOUND    *
+002050*----------------------------------------------------------*
+002060 2200-VALIDATE-MOVE.
+002070     MOVE ZERO TO WS-PLAYER-IDX.
+002080     PERFORM 2210-CHECK-ONE-CHOICE
+002090     THRU 2210-EXIT
+002100     VARYING CHOICE-INDEX FROM 1 BY 1
+002110     UNTIL CHOICE-INDEX > 3.
+002120     GO TO 2200-EXIT.
+002130 2200-EXIT.
+002140     EXIT.
+002150
+002160 2210-CHECK-ONE-CHOICE.
+002170     IF MI-PLAYER-MOVE = CHOICE(CHOICE-INDEX)
+002180     MOVE CHOICE-INDEX TO WS-PLAYER-IDX
+002190     END-IF.
+002200     GO TO 2210-EXIT.
+002210 2210-EXIT.
+002220     EXIT.
+002230
+002240*----------------------------------------------------------*
+002250*  2300-COMPUTE-PC-MOVE - THROW A RANDOM MOVE FOR THE PC    *
+002260*----------------------------------------------------------*
+002270 2300-COMPUTE-PC-MOVE.
+002280     COMPUTE RAND-NUM = FUNCTION RANDOM * 100.
+002290     DIVIDE RAND-NUM BY 3
+002300     GIVING BLAH REMAINDER CHOICE-INDEX.
+002310     COMPUTE WS-PC-IDX = CHOICE-INDEX + 1.
+002320     GO TO 2300-EXIT.
+002330 2300-EXIT.
+002340     EXIT.
+002350
+002360*----------------------------------------------------------*
+002370*  2400-DETERMINE-RESULT - COMPARE PLAYER-IDX AND PC-IDX    *
+002380*  AGAINST THE WIN MATRIX                                   *
+002390*----------------------------------------------------------*
+002400 2400-DETERMINE-RESULT.
+002410     IF WS-PLAYER-IDX = WS-PC-IDX
+002420     MOVE "T" TO GR-RESULT-IND
+002430     MOVE "Empate!" TO GR-RESULT-TEXT
+002440     ELSE
+002450     PERFORM 2410-CHECK-PLAYER-BEATS-PC
+002460     THRU 2410-EXIT
+002470     IF WS-PLAYER-WINS
+002480     MOVE "W" TO GR-RESULT-IND
+002490     MOVE "Ganhou \o/" TO GR-RESULT-TEXT
+002500     ELSE
+002510     MOVE "L" TO GR-RESULT-IND
+002520     MOVE "Perdeu pra o Cobol " TO GR-RESULT-TEXT
+002530     END-IF
+002540     END-IF.
+002550     GO TO 2400-EXIT.
+002560 2400-EXIT.
+002570     EXIT.
+002580
+002590 2410-CHECK-PLAYER-BEATS-PC.
+002600     MOVE "N" TO WS-PLAYER-WINS-SW.
+002610     IF WM-BEATS-1(WS-PLAYER-IDX) = WS-PC-IDX
+002620     OR WM-BEATS-2(WS-PLAYER-IDX) = WS-PC-IDX
+002630     MOVE "Y" TO WS-PLAYER-WINS-SW
+002640     END-IF.
+002650     GO TO 2410-EXIT.
+002660 2410-EXIT.
+002670     EXIT.
+002680
+002690*----------------------------------------------------------*
+002700*  9999-TERMINATE - CLOSE FILES AND REPORT THE RUN TOTALS   *
+002710*----------------------------------------------------------*
+002720 9999-TERMINATE.
+002730     CLOSE MOVES-IN.
+002740     CLOSE MOVES-OUT.
+002750     DISPLAY "JOKENPOB - registros lidos.: " WS-RECORDS-READ.
+002760     DISPLAY "JOKENPOB - rejeitados......: " WS-RECORDS-REJECTED.
+002770     GO TO 9999-EXIT.
+002780 9999-EXIT.
+002790     EXIT.
+002800
