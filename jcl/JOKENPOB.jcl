@@ -0,0 +1,16 @@
+//JOKENPOB JOB (ACCTNO),'JOGO EM LOTE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  JOKENPOB - RUN THE CLASSIC JOKENPO GAME IN BATCH AGAINST A   *
+//*  FILE OF PLAYER MOVES.  ONE OUTPUT RECORD IS PRODUCED FOR     *
+//*  EACH INPUT RECORD, SHOWING THE PC MOVE AND THE RESULT.       *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=JOKENPOB
+//STEPLIB  DD   DSN=PROD.JOKENPO.LOADLIB,DISP=SHR
+//MOVESIN  DD   DSN=PROD.JOKENPO.MOVES.INPUT,DISP=SHR
+//MOVESOUT DD   DSN=PROD.JOKENPO.MOVES.OUTPUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=53,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
