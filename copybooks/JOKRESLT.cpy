@@ -0,0 +1,19 @@
+000010*----------------------------------------------------------*
+000020*  JOKRESLT - STRUCTURED RESULT RECORD FOR ONE ROUND OF     *
+000030*  JOKENPO.  SHARED BY THE INTERACTIVE AND BATCH PROGRAMS   *
+000040*  SO BOTH REPORT A ROUND'S OUTCOME THE SAME WAY.           *
+000050*----------------------------------------------------------*
+000060*  2026-08-09  RA   ORIGINAL VERSION.                       *
+000065*  2026-08-09  RA   ADD GR-SEED-USED SO A DISPUTED ROUND CAN *
+000066*                   BE REPRODUCED FROM THE LOG/OUTPUT FILE.  *
+000070*----------------------------------------------------------*
+000080 01  GAME-RESULT.
+000090     05  GR-ROUND-NUMBER          PIC 9(03).
+000100     05  GR-PLAYER-MOVE           PIC A(10).
+000110     05  GR-PC-MOVE               PIC A(10).
+000120     05  GR-RESULT-IND            PIC X(01).
+000130         88  GR-RESULT-WIN                  VALUE "W".
+000140         88  GR-RESULT-LOSS                 VALUE "L".
+000150         88  GR-RESULT-TIE                  VALUE "T".
+000160     05  GR-RESULT-TEXT           PIC A(20).
+000170     05  GR-SEED-USED             PIC 9(10).
